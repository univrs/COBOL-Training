@@ -13,15 +13,53 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "AGERPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AGEAUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "AGECHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT INTERFACE-FILE ASSIGN TO "AGEIFACE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTERFACE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+
+       FD  PRINT-FILE.
+       01  WS-PRINT-REC            PIC X(132).
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+
+       FD  INTERFACE-FILE.
+           COPY AGERES.
+
        WORKING-STORAGE SECTION.
        01  WS-AGE            PIC 999.
        01  WS-TEMP.
-           05  WS-BIRTH-YEAR   PIC 9999.
-           05  WS-CURRENT-YEAR PIC 9999.
+           05  WS-BIRTH-YEAR   PIC 9(4).
+           05  WS-BIRTH-MONTH  PIC 99.
+           05  WS-BIRTH-DAY    PIC 99.
+           05  WS-CURRENT-YEAR PIC 9(4).
 
        01  WS-DATE.
            05  WS-YEAR PIC 99.
@@ -37,26 +75,625 @@
            05  FILLER          PIC X VALUE "/".
            05  WS-DISPLAY-YEAR         PIC 99.
 
+       01  WS-RUN-MODE              PIC X VALUE SPACE.
+           88  WS-MODE-INTERACTIVE  VALUE "I" "i".
+           88  WS-MODE-BATCH        VALUE "B" "b".
+           88  WS-MODE-LOOKUP       VALUE "L" "l".
+       01  WS-EMPLOYEE-STATUS       PIC XX.
+       01  WS-PRINT-STATUS          PIC XX.
+       01  WS-AUDIT-STATUS          PIC XX.
+       01  WS-CHECKPOINT-STATUS     PIC XX.
+       01  WS-INTERFACE-STATUS      PIC XX.
+       01  WS-EMPLOYEE-ID           PIC X(6).
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-EOF                VALUE "Y".
+
+       01  WS-OPERATOR-ID           PIC X(8) VALUE SPACES.
+
+       01  WS-FLAG-TEXT             PIC X(20) VALUE SPACES.
+       01  WS-LINE-COUNT            PIC 99 VALUE ZERO.
+       01  WS-LINES-PER-PAGE        PIC 99 VALUE 40.
+       01  WS-PAGE-COUNT            PIC 999 VALUE ZERO.
+
+       01  WS-BRACKET-COUNTS.
+           05  WS-BRACKET-UNDER-20  PIC 9(6) VALUE ZERO.
+           05  WS-BRACKET-20-29     PIC 9(6) VALUE ZERO.
+           05  WS-BRACKET-30-39     PIC 9(6) VALUE ZERO.
+           05  WS-BRACKET-40-49     PIC 9(6) VALUE ZERO.
+           05  WS-BRACKET-50-64     PIC 9(6) VALUE ZERO.
+           05  WS-BRACKET-65-UP     PIC 9(6) VALUE ZERO.
+       01  WS-BRACKET-PERCENT       PIC ZZ9.99.
+       01  WS-BRACKET-LABEL         PIC X(11) VALUE SPACES.
+       01  WS-BRACKET-LINE-COUNT    PIC 9(6) VALUE ZERO.
+       01  WS-RECORDS-PROCESSED     PIC 9(6) VALUE ZERO.
+
+       01  WS-RESTARTED-SWITCH      PIC X VALUE "N".
+           88  WS-RESTARTED          VALUE "Y".
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(4) VALUE 100.
+       01  WS-LAST-EMPLOYEE-ID      PIC X(6) VALUE SPACES.
+
+       01  WS-LOOKUP-FOUND-SWITCH   PIC X VALUE "N".
+           88  WS-LOOKUP-FOUND       VALUE "Y".
+
+       01  WS-BIRTH-YEAR-OK         PIC X VALUE "N".
+           88  WS-BIRTH-YEAR-VALID  VALUE "Y".
+       01  WS-BIRTH-MONTH-OK        PIC X VALUE "N".
+           88  WS-BIRTH-MONTH-VALID VALUE "Y".
+       01  WS-BIRTH-DAY-OK          PIC X VALUE "N".
+           88  WS-BIRTH-DAY-VALID   VALUE "Y".
+
+       01  WS-RETIREMENT-AGE        PIC 999 VALUE 65.
+       01  WS-MILESTONE-TABLE.
+           05  WS-MILESTONE-AGE     PIC 999 OCCURS 5 TIMES
+                                     VALUES ARE 18 21 25 50 65.
+       01  WS-MILESTONE-SUB         PIC 9 VALUE 1.
+
 
        PROCEDURE DIVISION.
 
        0100-START-HERE.
 
+           PERFORM 0110-INITIALIZE.
+           DISPLAY "Run mode - (I)nteractive, (B)atch, (L)ookup : ".
+           ACCEPT WS-RUN-MODE.
+           DISPLAY "Enter your operator ID : ".
+           ACCEPT WS-OPERATOR-ID.
+
+           EVALUATE TRUE
+               WHEN WS-MODE-BATCH
+                   PERFORM 0400-BATCH-MODE
+               WHEN WS-MODE-LOOKUP
+                   PERFORM 0900-LOOKUP-MODE
+               WHEN OTHER
+                   PERFORM 0200-INTERACTIVE-MODE
+           END-EVALUATE.
+
+           STOP RUN.
+
+       0110-INITIALIZE.
+
            INITIALIZE WS-AGE.
-           DISPLAY "Who are you? : ".
-           ACCEPT WS-FIRST-NAME.
-           DISPLAY "What is your birth date? (YYYY) : ".
-           ACCEPT WS-BIRTH-YEAR.
            ACCEPT WS-DATE FROM DATE.
            MOVE WS-MONTH TO WS-DISPLAY-MONTH.
            MOVE WS-DAY TO WS-DISPLAY-DAY.
            MOVE WS-YEAR TO WS-DISPLAY-YEAR.
            COMPUTE WS-CURRENT-YEAR = WS-YEAR + 2000.
+
+       0200-INTERACTIVE-MODE.
+
+           DISPLAY "Who are you? : ".
+           ACCEPT WS-FIRST-NAME.
+           PERFORM WITH TEST AFTER UNTIL WS-BIRTH-YEAR-VALID
+               PERFORM 0220-PROMPT-FOR-BIRTH-YEAR
+               PERFORM 0222-PROMPT-FOR-BIRTH-MONTH
+               PERFORM 0224-PROMPT-FOR-BIRTH-DAY
+               PERFORM 0240-VALIDATE-BIRTH-DATE
+               IF NOT WS-BIRTH-YEAR-VALID
+                   DISPLAY "Birth date cannot be in the future - "
+                       "try again."
+               END-IF
+           END-PERFORM.
+           PERFORM 0300-COMPUTE-AGE.
+           PERFORM 0250-DISPLAY-RESULT.
+           PERFORM 0260-FLAG-MILESTONES.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "AUDIT-FILE could not be opened - status "
+                   WS-AUDIT-STATUS
+           ELSE
+               PERFORM 0270-LOG-AUDIT-ENTRY
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       0220-PROMPT-FOR-BIRTH-YEAR.
+
+           MOVE "N" TO WS-BIRTH-YEAR-OK.
+           PERFORM WITH TEST AFTER UNTIL WS-BIRTH-YEAR-VALID
+               DISPLAY "What is your birth year? (YYYY) : "
+               ACCEPT WS-BIRTH-YEAR
+               PERFORM 0230-VALIDATE-BIRTH-YEAR
+               IF NOT WS-BIRTH-YEAR-VALID
+                   DISPLAY "Birth year must be numeric, not in the "
+                       "future, and no earlier than 1900 - try again."
+               END-IF
+           END-PERFORM.
+
+       0222-PROMPT-FOR-BIRTH-MONTH.
+
+           MOVE "N" TO WS-BIRTH-MONTH-OK.
+           PERFORM WITH TEST AFTER UNTIL WS-BIRTH-MONTH-VALID
+               DISPLAY "What is your birth month? (MM) : "
+               ACCEPT WS-BIRTH-MONTH
+               IF WS-BIRTH-MONTH IS NUMERIC
+                   AND WS-BIRTH-MONTH >= 1
+                   AND WS-BIRTH-MONTH <= 12
+                       MOVE "Y" TO WS-BIRTH-MONTH-OK
+               ELSE
+                   DISPLAY "Birth month must be between 01 and 12 - "
+                       "try again."
+               END-IF
+           END-PERFORM.
+
+       0224-PROMPT-FOR-BIRTH-DAY.
+
+           MOVE "N" TO WS-BIRTH-DAY-OK.
+           PERFORM WITH TEST AFTER UNTIL WS-BIRTH-DAY-VALID
+               DISPLAY "What is your birth day? (DD) : "
+               ACCEPT WS-BIRTH-DAY
+               IF WS-BIRTH-DAY IS NUMERIC
+                   AND WS-BIRTH-DAY >= 1
+                   AND WS-BIRTH-DAY <= 31
+                       MOVE "Y" TO WS-BIRTH-DAY-OK
+               ELSE
+                   DISPLAY "Birth day must be between 01 and 31 - "
+                       "try again."
+               END-IF
+           END-PERFORM.
+
+       0230-VALIDATE-BIRTH-YEAR.
+
+           MOVE "N" TO WS-BIRTH-YEAR-OK.
+           IF WS-BIRTH-YEAR IS NUMERIC
+               AND WS-BIRTH-YEAR >= 1900
+               AND WS-BIRTH-YEAR <= WS-CURRENT-YEAR
+                   MOVE "Y" TO WS-BIRTH-YEAR-OK
+           END-IF.
+
+      *-----------------------------------------------------------
+      *    Validate a birth date already moved into WS-BIRTH-YEAR/
+      *    MONTH/DAY from a record, the same rules 0220/0222/0224
+      *    enforce on console input, so a roster or lookup record
+      *    with a bad date is rejected instead of silently used.
+      *-----------------------------------------------------------
+       0240-VALIDATE-BIRTH-DATE.
+
+           PERFORM 0230-VALIDATE-BIRTH-YEAR.
+
+           MOVE "N" TO WS-BIRTH-MONTH-OK.
+           IF WS-BIRTH-MONTH IS NUMERIC
+               AND WS-BIRTH-MONTH >= 1
+               AND WS-BIRTH-MONTH <= 12
+                   MOVE "Y" TO WS-BIRTH-MONTH-OK
+           END-IF.
+
+           MOVE "N" TO WS-BIRTH-DAY-OK.
+           IF WS-BIRTH-DAY IS NUMERIC
+               AND WS-BIRTH-DAY >= 1
+               AND WS-BIRTH-DAY <= 31
+                   MOVE "Y" TO WS-BIRTH-DAY-OK
+           END-IF.
+
+           IF WS-BIRTH-YEAR-VALID
+               AND WS-BIRTH-MONTH-VALID
+               AND WS-BIRTH-DAY-VALID
+               AND WS-BIRTH-YEAR = WS-CURRENT-YEAR
+               AND (WS-BIRTH-MONTH > WS-MONTH
+                   OR (WS-BIRTH-MONTH = WS-MONTH
+                       AND WS-BIRTH-DAY > WS-DAY))
+                   MOVE "N" TO WS-BIRTH-YEAR-OK
+           END-IF.
+
+      *-----------------------------------------------------------
+      *    Age from full birth date - only count the birthday as
+      *    having happened once today's month/day reach it.
+      *-----------------------------------------------------------
+       0300-COMPUTE-AGE.
+
            COMPUTE WS-AGE = WS-CURRENT-YEAR - WS-BIRTH-YEAR.
+           IF WS-BIRTH-MONTH > WS-MONTH
+               OR (WS-BIRTH-MONTH = WS-MONTH AND WS-BIRTH-DAY > WS-DAY)
+                   SUBTRACT 1 FROM WS-AGE
+           END-IF.
+
+       0250-DISPLAY-RESULT.
+
            DISPLAY "Thank you for using my calculator  ", WS-FIRST-NAME.
            DISPLAY "Today's date is ", WS-DISPLAY-DATE.
            DISPLAY "And your age is ", WS-AGE.
 
-           STOP RUN.
+       0260-FLAG-MILESTONES.
+
+           IF WS-AGE >= WS-RETIREMENT-AGE
+               DISPLAY "RETIREMENT ELIGIBLE"
+           ELSE
+               PERFORM VARYING WS-MILESTONE-SUB FROM 1 BY 1
+                       UNTIL WS-MILESTONE-SUB > 5
+                   IF WS-AGE = WS-MILESTONE-AGE (WS-MILESTONE-SUB)
+                       DISPLAY "MILESTONE BIRTHDAY THIS YEAR - AGE "
+                           WS-AGE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       0270-LOG-AUDIT-ENTRY.
+
+           MOVE WS-CURRENT-YEAR TO AUD-RUN-YEAR.
+           MOVE WS-MONTH TO AUD-RUN-MONTH.
+           MOVE WS-DAY TO AUD-RUN-DAY.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+           MOVE WS-FIRST-NAME TO AUD-FIRST-NAME.
+           MOVE WS-LAST-NAME TO AUD-LAST-NAME.
+           MOVE WS-BIRTH-YEAR TO AUD-BIRTH-YEAR.
+           MOVE WS-BIRTH-MONTH TO AUD-BIRTH-MONTH.
+           MOVE WS-BIRTH-DAY TO AUD-BIRTH-DAY.
+           MOVE WS-AGE TO AUD-COMPUTED-AGE.
+           WRITE AUDIT-RECORD.
+
+      *-----------------------------------------------------------
+      *    Batch mode - run the whole roster through in one pass
+      *    instead of keying each person in one at a time, writing
+      *    a paginated report instead of console DISPLAY lines.
+      *-----------------------------------------------------------
+       0400-BATCH-MODE.
+
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+               DISPLAY "EMPLOYEE-FILE could not be opened - status "
+                   WS-EMPLOYEE-STATUS
+           ELSE
+               PERFORM 0410-CHECK-FOR-RESTART
+
+               IF WS-RESTARTED
+                   OPEN EXTEND PRINT-FILE
+                   OPEN EXTEND AUDIT-FILE
+                   OPEN EXTEND INTERFACE-FILE
+               ELSE
+                   OPEN OUTPUT PRINT-FILE
+                   OPEN OUTPUT AUDIT-FILE
+                   OPEN OUTPUT INTERFACE-FILE
+               END-IF
+
+               IF WS-PRINT-STATUS NOT = "00"
+                   DISPLAY "PRINT-FILE could not be opened - status "
+                       WS-PRINT-STATUS
+               END-IF
+               IF WS-AUDIT-STATUS NOT = "00"
+                   DISPLAY "AUDIT-FILE could not be opened - status "
+                       WS-AUDIT-STATUS
+               END-IF
+               IF WS-INTERFACE-STATUS NOT = "00"
+                   DISPLAY "INTERFACE-FILE could not be opened - "
+                       "status " WS-INTERFACE-STATUS
+               END-IF
+
+               IF WS-PRINT-STATUS = "00"
+                   AND WS-AUDIT-STATUS = "00"
+                   AND WS-INTERFACE-STATUS = "00"
+                       IF WS-RESTARTED
+                           PERFORM 0430-SKIP-PROCESSED-RECORDS
+                       ELSE
+                           PERFORM 0420-PRINT-REPORT-HEADER
+                       END-IF
+
+                       PERFORM UNTIL WS-EOF
+                           READ EMPLOYEE-FILE NEXT RECORD
+                               AT END
+                                   SET WS-EOF TO TRUE
+                               NOT AT END
+                                   PERFORM 0500-PROCESS-ONE-EMPLOYEE
+                           END-READ
+                       END-PERFORM
+
+                       PERFORM 0700-PRINT-SUMMARY
+                       PERFORM 0620-CLEAR-CHECKPOINT
+               END-IF
+
+               CLOSE EMPLOYEE-FILE
+                     PRINT-FILE
+                     AUDIT-FILE
+                     INTERFACE-FILE
+           END-IF.
+
+       0410-CHECK-FOR-RESTART.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               AND WS-CHECKPOINT-STATUS NOT = "05"
+                   DISPLAY "CHECKPOINT-FILE could not be opened - "
+                       "status " WS-CHECKPOINT-STATUS
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-RESTARTED TO TRUE
+                       MOVE CHK-LAST-EMPLOYEE-ID TO WS-LAST-EMPLOYEE-ID
+                       MOVE CHK-RECORDS-PROCESSED
+                           TO WS-RECORDS-PROCESSED
+                       MOVE CHK-PAGE-COUNT TO WS-PAGE-COUNT
+                       MOVE CHK-LINE-COUNT TO WS-LINE-COUNT
+                       MOVE CHK-BRACKET-UNDER-20 TO WS-BRACKET-UNDER-20
+                       MOVE CHK-BRACKET-20-29 TO WS-BRACKET-20-29
+                       MOVE CHK-BRACKET-30-39 TO WS-BRACKET-30-39
+                       MOVE CHK-BRACKET-40-49 TO WS-BRACKET-40-49
+                       MOVE CHK-BRACKET-50-64 TO WS-BRACKET-50-64
+                       MOVE CHK-BRACKET-65-UP TO WS-BRACKET-65-UP
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0430-SKIP-PROCESSED-RECORDS.
+
+           MOVE WS-LAST-EMPLOYEE-ID TO EMP-ID.
+           START EMPLOYEE-FILE KEY IS GREATER THAN EMP-ID
+               INVALID KEY
+                   SET WS-EOF TO TRUE
+           END-START.
+
+       0420-PRINT-REPORT-HEADER.
+
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE SPACES TO WS-PRINT-REC.
+           STRING "EMPLOYEE AGE REPORT" DELIMITED BY SIZE
+               "     RUN DATE: " DELIMITED BY SIZE
+               WS-DISPLAY-DATE DELIMITED BY SIZE
+               "     PAGE: " DELIMITED BY SIZE
+               WS-PAGE-COUNT DELIMITED BY SIZE
+               INTO WS-PRINT-REC.
+           WRITE WS-PRINT-REC.
+           MOVE SPACES TO WS-PRINT-REC.
+           WRITE WS-PRINT-REC.
+           MOVE "FIRST NAME LAST NAME  BIRTH DATE  AGE  FLAG"
+               TO WS-PRINT-REC.
+           WRITE WS-PRINT-REC.
+           MOVE 3 TO WS-LINE-COUNT.
+
+       0500-PROCESS-ONE-EMPLOYEE.
+
+           MOVE EMP-ID TO WS-EMPLOYEE-ID.
+           MOVE EMP-FIRST-NAME TO WS-FIRST-NAME.
+           MOVE EMP-LAST-NAME TO WS-LAST-NAME.
+           MOVE EMP-BIRTH-YEAR TO WS-BIRTH-YEAR.
+           MOVE EMP-BIRTH-MONTH TO WS-BIRTH-MONTH.
+           MOVE EMP-BIRTH-DAY TO WS-BIRTH-DAY.
+           PERFORM 0240-VALIDATE-BIRTH-DATE.
+
+           IF WS-BIRTH-YEAR-VALID
+               AND WS-BIRTH-MONTH-VALID
+               AND WS-BIRTH-DAY-VALID
+                   PERFORM 0300-COMPUTE-AGE
+                   PERFORM 0510-UPDATE-BRACKET-COUNTS
+                   PERFORM 0520-WRITE-DETAIL-LINE
+                   PERFORM 0270-LOG-AUDIT-ENTRY
+                   PERFORM 0530-WRITE-INTERFACE-RECORD
+                   ADD 1 TO WS-RECORDS-PROCESSED
+                   IF FUNCTION MOD(WS-RECORDS-PROCESSED,
+                           WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM 0600-WRITE-CHECKPOINT
+                   END-IF
+           ELSE
+               PERFORM 0540-WRITE-INVALID-LINE
+           END-IF.
+
+       0510-UPDATE-BRACKET-COUNTS.
+
+           EVALUATE TRUE
+               WHEN WS-AGE < 20
+                   ADD 1 TO WS-BRACKET-UNDER-20
+               WHEN WS-AGE < 30
+                   ADD 1 TO WS-BRACKET-20-29
+               WHEN WS-AGE < 40
+                   ADD 1 TO WS-BRACKET-30-39
+               WHEN WS-AGE < 50
+                   ADD 1 TO WS-BRACKET-40-49
+               WHEN WS-AGE < 65
+                   ADD 1 TO WS-BRACKET-50-64
+               WHEN OTHER
+                   ADD 1 TO WS-BRACKET-65-UP
+           END-EVALUATE.
+
+       0520-WRITE-DETAIL-LINE.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 0420-PRINT-REPORT-HEADER
+           END-IF.
+
+           PERFORM 0550-BUILD-FLAG-TEXT.
+
+           MOVE SPACES TO WS-PRINT-REC.
+           STRING WS-FIRST-NAME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-LAST-NAME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-BIRTH-MONTH DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-BIRTH-DAY DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-BIRTH-YEAR DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-AGE DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-FLAG-TEXT DELIMITED BY SIZE
+               INTO WS-PRINT-REC.
+           WRITE WS-PRINT-REC.
+           ADD 1 TO WS-LINE-COUNT.
+
+       0530-WRITE-INTERFACE-RECORD.
+
+           MOVE WS-EMPLOYEE-ID TO AGR-EMPLOYEE-ID.
+           MOVE WS-FIRST-NAME TO AGR-FIRST-NAME.
+           MOVE WS-LAST-NAME TO AGR-LAST-NAME.
+           MOVE WS-BIRTH-YEAR TO AGR-BIRTH-YEAR.
+           MOVE WS-BIRTH-MONTH TO AGR-BIRTH-MONTH.
+           MOVE WS-BIRTH-DAY TO AGR-BIRTH-DAY.
+           MOVE WS-AGE TO AGR-COMPUTED-AGE.
+           MOVE WS-CURRENT-YEAR TO AGR-AS-OF-YEAR.
+           MOVE WS-MONTH TO AGR-AS-OF-MONTH.
+           MOVE WS-DAY TO AGR-AS-OF-DAY.
+           WRITE AGE-RESULT-RECORD.
+
+       0540-WRITE-INVALID-LINE.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 0420-PRINT-REPORT-HEADER
+           END-IF.
+
+           MOVE SPACES TO WS-PRINT-REC.
+           STRING WS-FIRST-NAME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-LAST-NAME DELIMITED BY SIZE
+               "  *** INVALID BIRTH DATE - RECORD SKIPPED ***"
+                   DELIMITED BY SIZE
+               INTO WS-PRINT-REC.
+           WRITE WS-PRINT-REC.
+           ADD 1 TO WS-LINE-COUNT.
+
+       0550-BUILD-FLAG-TEXT.
+
+           MOVE SPACES TO WS-FLAG-TEXT.
+           IF WS-AGE >= WS-RETIREMENT-AGE
+               MOVE "RETIREMENT ELIGIBLE" TO WS-FLAG-TEXT
+           ELSE
+               PERFORM VARYING WS-MILESTONE-SUB FROM 1 BY 1
+                       UNTIL WS-MILESTONE-SUB > 5
+                   IF WS-AGE = WS-MILESTONE-AGE (WS-MILESTONE-SUB)
+                       MOVE "MILESTONE BIRTHDAY" TO WS-FLAG-TEXT
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       0600-WRITE-CHECKPOINT.
+
+           MOVE WS-EMPLOYEE-ID TO CHK-LAST-EMPLOYEE-ID.
+           MOVE WS-RECORDS-PROCESSED TO CHK-RECORDS-PROCESSED.
+           MOVE WS-PAGE-COUNT TO CHK-PAGE-COUNT.
+           MOVE WS-LINE-COUNT TO CHK-LINE-COUNT.
+           MOVE WS-BRACKET-UNDER-20 TO CHK-BRACKET-UNDER-20.
+           MOVE WS-BRACKET-20-29 TO CHK-BRACKET-20-29.
+           MOVE WS-BRACKET-30-39 TO CHK-BRACKET-30-39.
+           MOVE WS-BRACKET-40-49 TO CHK-BRACKET-40-49.
+           MOVE WS-BRACKET-50-64 TO CHK-BRACKET-50-64.
+           MOVE WS-BRACKET-65-UP TO CHK-BRACKET-65-UP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "CHECKPOINT-FILE could not be opened - status "
+                   WS-CHECKPOINT-STATUS
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0620-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "CHECKPOINT-FILE could not be opened - status "
+                   WS-CHECKPOINT-STATUS
+           ELSE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0700-PRINT-SUMMARY.
+
+           PERFORM 0420-PRINT-REPORT-HEADER.
+           MOVE SPACES TO WS-PRINT-REC.
+           MOVE "AGE BRACKET SUMMARY" TO WS-PRINT-REC.
+           WRITE WS-PRINT-REC.
+           ADD 1 TO WS-LINE-COUNT.
+
+           MOVE "UNDER 20   " TO WS-BRACKET-LABEL.
+           MOVE WS-BRACKET-UNDER-20 TO WS-BRACKET-LINE-COUNT.
+           PERFORM 0710-PRINT-BRACKET-LINE.
+
+           MOVE "20 - 29    " TO WS-BRACKET-LABEL.
+           MOVE WS-BRACKET-20-29 TO WS-BRACKET-LINE-COUNT.
+           PERFORM 0710-PRINT-BRACKET-LINE.
+
+           MOVE "30 - 39    " TO WS-BRACKET-LABEL.
+           MOVE WS-BRACKET-30-39 TO WS-BRACKET-LINE-COUNT.
+           PERFORM 0710-PRINT-BRACKET-LINE.
+
+           MOVE "40 - 49    " TO WS-BRACKET-LABEL.
+           MOVE WS-BRACKET-40-49 TO WS-BRACKET-LINE-COUNT.
+           PERFORM 0710-PRINT-BRACKET-LINE.
+
+           MOVE "50 - 64    " TO WS-BRACKET-LABEL.
+           MOVE WS-BRACKET-50-64 TO WS-BRACKET-LINE-COUNT.
+           PERFORM 0710-PRINT-BRACKET-LINE.
+
+           MOVE "65 AND UP  " TO WS-BRACKET-LABEL.
+           MOVE WS-BRACKET-65-UP TO WS-BRACKET-LINE-COUNT.
+           PERFORM 0710-PRINT-BRACKET-LINE.
+
+       0710-PRINT-BRACKET-LINE.
+
+           IF WS-RECORDS-PROCESSED > ZERO
+               COMPUTE WS-BRACKET-PERCENT ROUNDED =
+                   (WS-BRACKET-LINE-COUNT / WS-RECORDS-PROCESSED) * 100
+           ELSE
+               MOVE ZERO TO WS-BRACKET-PERCENT
+           END-IF.
+
+           MOVE SPACES TO WS-PRINT-REC.
+           STRING "  " DELIMITED BY SIZE
+               WS-BRACKET-LABEL DELIMITED BY SIZE
+               WS-BRACKET-LINE-COUNT DELIMITED BY SIZE
+               "  (" DELIMITED BY SIZE
+               WS-BRACKET-PERCENT DELIMITED BY SIZE
+               "%)" DELIMITED BY SIZE
+               INTO WS-PRINT-REC.
+           WRITE WS-PRINT-REC.
+           ADD 1 TO WS-LINE-COUNT.
+
+      *-----------------------------------------------------------
+      *    Lookup mode - one employee ID, one direct keyed read,
+      *    instead of scanning the whole roster for a single answer.
+      *-----------------------------------------------------------
+       0900-LOOKUP-MODE.
+
+           DISPLAY "Enter employee ID to look up : ".
+           ACCEPT WS-EMPLOYEE-ID.
+           MOVE WS-EMPLOYEE-ID TO EMP-ID.
+
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+               DISPLAY "EMPLOYEE-FILE could not be opened - status "
+                   WS-EMPLOYEE-STATUS
+           ELSE
+               READ EMPLOYEE-FILE
+                   INVALID KEY
+                       DISPLAY "No employee found for ID "
+                           WS-EMPLOYEE-ID
+                   NOT INVALID KEY
+                       SET WS-LOOKUP-FOUND TO TRUE
+               END-READ
+               CLOSE EMPLOYEE-FILE
+           END-IF.
+
+           IF WS-LOOKUP-FOUND
+               MOVE EMP-FIRST-NAME TO WS-FIRST-NAME
+               MOVE EMP-LAST-NAME TO WS-LAST-NAME
+               MOVE EMP-BIRTH-YEAR TO WS-BIRTH-YEAR
+               MOVE EMP-BIRTH-MONTH TO WS-BIRTH-MONTH
+               MOVE EMP-BIRTH-DAY TO WS-BIRTH-DAY
+               PERFORM 0240-VALIDATE-BIRTH-DATE
+               IF WS-BIRTH-YEAR-VALID
+                   AND WS-BIRTH-MONTH-VALID
+                   AND WS-BIRTH-DAY-VALID
+                       PERFORM 0300-COMPUTE-AGE
+                       PERFORM 0250-DISPLAY-RESULT
+                       PERFORM 0260-FLAG-MILESTONES
+                       OPEN EXTEND AUDIT-FILE
+                       OPEN EXTEND INTERFACE-FILE
+                       IF WS-AUDIT-STATUS NOT = "00"
+                           DISPLAY "AUDIT-FILE could not be opened - "
+                               "status " WS-AUDIT-STATUS
+                       END-IF
+                       IF WS-INTERFACE-STATUS NOT = "00"
+                           DISPLAY "INTERFACE-FILE could not be opened "
+                               "- status " WS-INTERFACE-STATUS
+                       END-IF
+                       IF WS-AUDIT-STATUS = "00"
+                           AND WS-INTERFACE-STATUS = "00"
+                               PERFORM 0270-LOG-AUDIT-ENTRY
+                               PERFORM 0530-WRITE-INTERFACE-RECORD
+                       END-IF
+                       CLOSE AUDIT-FILE
+                       CLOSE INTERFACE-FILE
+               ELSE
+                   DISPLAY "No valid birth date on file for employee "
+                       WS-EMPLOYEE-ID
+               END-IF
+           END-IF.
 
-          END PROGRAM AGE-CALC.
+       END PROGRAM AGE-CALC.
