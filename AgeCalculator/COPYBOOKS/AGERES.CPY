@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    AGERES.CPY                                                 *
+      *    Standard age-result layout written to INTERFACE-FILE so   *
+      *    payroll/benefits jobs can pick up AGE-CALC's results      *
+      *    directly instead of recomputing age from birth date.      *
+      *****************************************************************
+       01  AGE-RESULT-RECORD.
+           05  AGR-EMPLOYEE-ID         PIC X(6).
+           05  AGR-FIRST-NAME          PIC X(10).
+           05  AGR-LAST-NAME           PIC X(10).
+           05  AGR-BIRTH-DATE.
+               10  AGR-BIRTH-YEAR      PIC 9(4).
+               10  AGR-BIRTH-MONTH     PIC 99.
+               10  AGR-BIRTH-DAY       PIC 99.
+           05  AGR-COMPUTED-AGE        PIC 999.
+           05  AGR-AS-OF-DATE.
+               10  AGR-AS-OF-YEAR      PIC 9(4).
+               10  AGR-AS-OF-MONTH     PIC 99.
+               10  AGR-AS-OF-DAY       PIC 99.
