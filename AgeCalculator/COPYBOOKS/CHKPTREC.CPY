@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    CHKPTREC.CPY                                               *
+      *    Holds the batch roster's progress so a restarted run can  *
+      *    pick up where the last run left off instead of rescanning *
+      *    EMPLOYEE-FILE from the first record.                      *
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHK-LAST-EMPLOYEE-ID    PIC X(6).
+           05  CHK-RECORDS-PROCESSED   PIC 9(6).
+           05  CHK-PAGE-COUNT          PIC 999.
+           05  CHK-LINE-COUNT          PIC 99.
+           05  CHK-BRACKET-COUNTS.
+               10  CHK-BRACKET-UNDER-20  PIC 9(6).
+               10  CHK-BRACKET-20-29     PIC 9(6).
+               10  CHK-BRACKET-30-39     PIC 9(6).
+               10  CHK-BRACKET-40-49     PIC 9(6).
+               10  CHK-BRACKET-50-64     PIC 9(6).
+               10  CHK-BRACKET-65-UP     PIC 9(6).
