@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    EMPREC.CPY                                                 *
+      *    Record layout for EMPLOYEE-FILE, one roster entry per      *
+      *    record so a whole department can be run in a single pass. *
+      *****************************************************************
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID              PIC X(6).
+           05  EMP-FIRST-NAME      PIC X(10).
+           05  EMP-LAST-NAME       PIC X(10).
+           05  EMP-BIRTH-DATE.
+               10  EMP-BIRTH-YEAR  PIC 9(4).
+               10  EMP-BIRTH-MONTH PIC 99.
+               10  EMP-BIRTH-DAY   PIC 99.
