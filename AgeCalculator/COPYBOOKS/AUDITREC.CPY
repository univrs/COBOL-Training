@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    AUDITREC.CPY                                               *
+      *    One entry per age calculation, appended to AUDIT-FILE so  *
+      *    a prior run's result can be reconstructed later.          *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE.
+               10  AUD-RUN-YEAR        PIC 9(4).
+               10  AUD-RUN-MONTH       PIC 99.
+               10  AUD-RUN-DAY         PIC 99.
+           05  AUD-OPERATOR-ID         PIC X(8).
+           05  AUD-FIRST-NAME          PIC X(10).
+           05  AUD-LAST-NAME           PIC X(10).
+           05  AUD-BIRTH-DATE.
+               10  AUD-BIRTH-YEAR      PIC 9(4).
+               10  AUD-BIRTH-MONTH     PIC 99.
+               10  AUD-BIRTH-DAY       PIC 99.
+           05  AUD-COMPUTED-AGE        PIC 999.
